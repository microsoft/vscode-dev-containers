@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* RUNPARM.CPY - SHARED RUN-PARAMETER LAYOUT FOR THE NIGHTLY
+000300*               BATCH CYCLE LEAD JOB.
+000400*
+000500* MAINTAINED CENTRALLY SO THE BANNER TEXT, ENVIRONMENT TAG,
+000600* RUN DATE AND OPERATOR ID ARE SET ONCE PER ENVIRONMENT RATHER
+000700* THAN HARDCODED SEPARATELY IN EVERY COPY OF THE LEAD PROGRAM.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY.
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  -------------------------------------------
+001200*    2026-08-09 ALD   INITIAL VERSION - REPLACES HARDCODED
+001300*                     IMESSAGE / MENSAJE 77-LEVEL LITERALS.
+001400*----------------------------------------------------------------
+001500 01  RUNPARM-RECORD.
+001600     05  RP-JOB-NAME             PIC X(08) VALUE 'HELLOWLD'.
+001700     05  RP-ENVIRONMENT          PIC X(04) VALUE 'TEST'.
+001800         88  RP-ENV-IS-TEST                VALUE 'TEST'.
+001900         88  RP-ENV-IS-PROD                VALUE 'PROD'.
+002000     05  RP-RUN-DATE             PIC 9(08) VALUE ZERO.
+002100     05  RP-OPERATOR-ID          PIC X(08) VALUE 'BATCH'.
+002200     05  RP-BANNER-TEXT          PIC X(32) VALUE 'Hello World!!!'.
