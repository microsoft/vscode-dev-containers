@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200* BUSDATE.CPY - BUSINESS-DATE CONTROL RECORD LAYOUT.
+000300*
+000400* READ AT STARTUP SO THE NIGHTLY CYCLE STAMPS ITS BANNER AND
+000500* RUN REGISTER WITH THE OFFICIAL BUSINESS DATE INSTEAD OF THE
+000600* OS CLOCK, AND CAN DETECT A CLOSE-OF-DAY THAT FAILED TO ROLL
+000700* THE BUSINESS DATE FORWARD.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY.
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  -------------------------------------------
+001200*    2026-08-09 ALD   INITIAL VERSION.
+001300*----------------------------------------------------------------
+001400 01  BUSINESS-DATE-RECORD.
+001500     05  BD-CURRENT-BUSINESS-DATE    PIC 9(08).
+001600     05  BD-LAST-SUCCESSFUL-RUN-DATE PIC 9(08).
