@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200* DISTLIST.CPY - DISTRIBUTION LIST RECORD LAYOUT.
+000300*
+000400* ONE RECORD PER REGIONAL SITE/QUEUE THE LEAD JOB ANNOUNCES OR
+000500* ROUTES TO AT STARTUP. REPLACES THE OLD SINGLE FIXED BANNER
+000600* MESSAGE SO ONE LOAD MODULE CAN DRIVE ANY NUMBER OF SITES.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY.
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  -------------------------------------------
+001100*    2026-08-09 ALD   INITIAL VERSION.
+001200*----------------------------------------------------------------
+001300 01  DISTRIB-LIST-RECORD.
+001400     05  DL-SITE-CODE            PIC X(06).
+001500     05  DL-SITE-MESSAGE         PIC X(40).
+001600     05  DL-ROUTING-FLAG         PIC X(01).
+001700         88  DL-ROUTE-ACTIVE                VALUE 'A'.
+001800         88  DL-ROUTE-INACTIVE              VALUE 'I'.
