@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200* RESTCTL.CPY - RESTART/CHECKPOINT CONTROL RECORD LAYOUT.
+000300*
+000400* ONE RECORD IS APPENDED FOR EACH MAJOR STEP OF THE NIGHTLY
+000500* CYCLE AS IT COMPLETES. WHEN THE CYCLE IS RESUBMITTED WITH
+000600* THE RESTART PARAMETER, THESE RECORDS ARE READ BACK SO STEPS
+000700* THAT ALREADY COMPLETED ARE SKIPPED.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY.
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  -------------------------------------------
+001200*    2026-08-09 ALD   INITIAL VERSION.
+001210*    2026-08-09 ALD   ADD RC-ENVIRONMENT SO A RESTART OF A PROD
+001220*                     CYCLE CAN RESTORE ITS ENVIRONMENT TAG
+001230*                     INSTEAD OF DEFAULTING BACK TO TEST.
+001240*    2026-08-09 ALD   ADD RC-RECORD-COUNT SO A RESTARTED STEP'S
+001250*                     RECORD COUNT SURVIVES INTO THE FINAL
+001260*                     CONTROL REPORT EVEN WHEN THE STEP ITSELF
+001270*                     IS SKIPPED ON RESTART.
+001300*----------------------------------------------------------------
+001400 01  RESTART-CTL-RECORD.
+001500     05  RC-STEP-NAME            PIC X(08).
+001600     05  RC-STEP-STATUS          PIC X(01).
+001700         88  RC-STEP-COMPLETE              VALUE 'C'.
+001800     05  RC-STEP-DATE            PIC 9(08).
+001900     05  RC-STEP-TIME            PIC 9(06).
+002000     05  RC-ENVIRONMENT          PIC X(04).
+002100     05  RC-RECORD-COUNT         PIC 9(07).
