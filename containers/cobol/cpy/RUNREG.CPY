@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* RUNREG.CPY - RUN-REGISTER (AUDIT TRAIL) RECORD LAYOUT.
+000300*
+000400* ONE RECORD IS WRITTEN TO THE RUN-REGISTER FILE EVERY TIME
+000500* THE LEAD JOB EXECUTES, SO OPERATIONS HAS A PERMANENT LOG OF
+000600* EVERY BATCH INVOCATION - INCLUDING SKIPPED OR DOUBLE RUNS -
+000700* ACROSS BOTH CONTAINER VARIANTS.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY.
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------- ----  -------------------------------------------
+001200*    2026-08-09 ALD   INITIAL VERSION.
+001210*    2026-08-09 ALD   ADD RR-OPERATOR-ID SO THE RUN-REGISTER
+001220*                     CARRIES THE SAME OPERATOR ID AS RUNPARM.
+001300*----------------------------------------------------------------
+001400 01  RUN-REG-RECORD.
+001500     05  RR-RUN-DATE             PIC 9(08).
+001600     05  RR-RUN-TIME             PIC 9(06).
+001700     05  RR-JOB-NAME             PIC X(08).
+001800     05  RR-RETURN-CODE          PIC 9(04).
+001900     05  RR-OPERATOR-ID          PIC X(08).
