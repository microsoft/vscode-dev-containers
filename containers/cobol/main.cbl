@@ -1,21 +1,550 @@
-       identification division.
-       program-id. helloworld.
-       author. alvarodeleon.net.
-
-       environment division.
-       configuration section.
-       input-output section.
-
-       data division.
-
-       file section.
-
-       working-storage section.
-
-       77 imessage picture x(32) value 'Hello World!!!'.
-
-       procedure division.
-
-           display imessage.
-
-           stop run.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLOWORLD.
+000120 AUTHOR.         ALVARODELEON.NET.
+000130 INSTALLATION.   NIGHTLY-BATCH-CYCLE.
+000140 DATE-WRITTEN.   2015-01-01.
+000150 DATE-COMPILED.  2026-08-09.
+000160*----------------------------------------------------------------
+000170* REMARKS.  LEAD JOB (STEP 1) OF THE NIGHTLY BATCH CYCLE.
+000180*           VALIDATES THAT THE DAY'S TRANSACTION EXTRACT IS
+000190*           PRESENT AND NON-EMPTY BEFORE ANY DOWNSTREAM STEP
+000200*           IS ALLOWED TO RUN.
+000210*----------------------------------------------------------------
+000220* MODIFICATION HISTORY.
+000230*    DATE       INIT  DESCRIPTION
+000240*    ---------- ----  -------------------------------------------
+000250*    2026-08-09 ALD   ADD FILE SECTION / OPEN-VALIDATE TRANSACTION
+000260*                     EXTRACT (TRANSACTION-IN) AS LEAD STEP OF
+000270*                     THE NIGHTLY CYCLE.
+000280*    2026-08-09 ALD   CARRY RP-ENVIRONMENT THROUGH A RESTART BY
+000290*                     SAVING IT ON EACH CHECKPOINT AND RESTORING
+000300*                     IT FROM RESTART-CTL-FILE WHEN RESUMING, SO
+000310*                     A RESTARTED PROD CYCLE STAYS TAGGED PROD.
+000320*    2026-08-09 ALD   DISPLAY RP-OPERATOR-ID IN THE STARTUP BANNER
+000330*                     AND WRITE IT TO THE RUN-REGISTER AND THE
+000340*                     CONTROL REPORT ALONGSIDE THE OTHER RUNPARM
+000350*                     FIELDS.
+000351*    2026-08-09 ALD   RUN-REGISTER NO LONGER ABENDS WHEN THE FILE
+000352*                     DOES NOT YET EXIST - A FILE-STATUS 35 ON THE
+000353*                     OPEN EXTEND NOW FALLS BACK TO OPEN OUTPUT SO
+000354*                     A FIRST-TIME DEPLOYMENT OR A ROUTINE ARCHIVE/
+000355*                     ROTATION OF THE AUDIT TRAIL DOES NOT FAIL
+000356*                     THE CYCLE.
+000357*    2026-08-09 ALD   PERSIST EACH STEP'S RECORD COUNT INTO ITS
+000358*                     CHECKPOINT RECORD AND RESTORE IT ON RESTART,
+000359*                     SO THE CONTROL REPORT REFLECTS THE TRUE
+000360*                     COUNT FOR A STEP THAT RAN IN AN EARLIER,
+000361*                     INTERRUPTED INVOCATION RATHER THAN SHOWING
+000362*                     ZERO FOR A STEP THE RESTART SKIPPED.
+000363*    2026-08-09 ALD   RENUMBER 1000-INITIALIZE'S CHILD PARAGRAPHS
+000364*                     SO THEY READ IN CALL ORDER (1010, 1020, 1030).
+000365*----------------------------------------------------------------
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.   IBM-370.
+000400 OBJECT-COMPUTER.   IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT TRANSACTION-IN ASSIGN TO TRANSIN
+000440         ORGANIZATION IS SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS WS-TRANSIN-STATUS.
+000470     SELECT RUN-REGISTER ASSIGN TO RUNREG
+000480         ORGANIZATION IS SEQUENTIAL
+000490         ACCESS MODE IS SEQUENTIAL
+000500         FILE STATUS IS WS-RUNREG-STATUS.
+000510     SELECT BUSINESS-DATE-FILE ASSIGN TO BUSDATE
+000520         ORGANIZATION IS SEQUENTIAL
+000530         ACCESS MODE IS SEQUENTIAL
+000540         FILE STATUS IS WS-BUSDATE-STATUS.
+000550     SELECT RESTART-CTL-FILE ASSIGN TO RESTCTL
+000560         ORGANIZATION IS SEQUENTIAL
+000570         ACCESS MODE IS SEQUENTIAL
+000580         FILE STATUS IS WS-RESTCTL-STATUS.
+000590     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000600         ORGANIZATION IS SEQUENTIAL
+000610         ACCESS MODE IS SEQUENTIAL
+000620         FILE STATUS IS WS-RPTFILE-STATUS.
+000630     SELECT DISTRIB-LIST-FILE ASSIGN TO DISTLIST
+000640         ORGANIZATION IS SEQUENTIAL
+000650         ACCESS MODE IS SEQUENTIAL
+000660         FILE STATUS IS WS-DISTLIST-STATUS.
+000670*
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700*----------------------------------------------------------------
+000710* TRANSACTION-IN - DAILY TRANSACTION EXTRACT (LEAD-JOB INPUT)
+000720*----------------------------------------------------------------
+000730 FD  TRANSACTION-IN
+000740     LABEL RECORDS ARE STANDARD
+000750     RECORDING MODE IS F.
+000760 01  TRANSIN-RECORD.
+000770     05  TRANSIN-DATA            PIC X(80).
+000780*----------------------------------------------------------------
+000790* RUN-REGISTER - AUDIT TRAIL OF EVERY BATCH INVOCATION
+000800*----------------------------------------------------------------
+000810 FD  RUN-REGISTER
+000820     LABEL RECORDS ARE STANDARD
+000830     RECORDING MODE IS F.
+000840     COPY RUNREG.
+000850*----------------------------------------------------------------
+000860* BUSINESS-DATE-FILE - CLOSE-OF-DAY CONTROL DATE
+000870*----------------------------------------------------------------
+000880 FD  BUSINESS-DATE-FILE
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORDING MODE IS F.
+000910     COPY BUSDATE.
+000920*----------------------------------------------------------------
+000930* RESTART-CTL-FILE - CHECKPOINT LOG FOR SUITE RESTART/RERUN
+000940*----------------------------------------------------------------
+000950 FD  RESTART-CTL-FILE
+000960     LABEL RECORDS ARE STANDARD
+000970     RECORDING MODE IS F.
+000980     COPY RESTCTL.
+000990*----------------------------------------------------------------
+001000* REPORT-FILE - END-OF-RUN CONTROL REPORT
+001010*----------------------------------------------------------------
+001020 FD  REPORT-FILE
+001030     LABEL RECORDS ARE OMITTED
+001040     RECORDING MODE IS F.
+001050 01  REPORT-LINE                 PIC X(132).
+001060*----------------------------------------------------------------
+001070* DISTRIB-LIST-FILE - REGIONAL SITE DISTRIBUTION LIST
+001080*----------------------------------------------------------------
+001090 FD  DISTRIB-LIST-FILE
+001100     LABEL RECORDS ARE STANDARD
+001110     RECORDING MODE IS F.
+001120     COPY DISTLIST.
+001130*
+001140 WORKING-STORAGE SECTION.
+001150*----------------------------------------------------------------
+001160* SWITCHES AND STATUS FIELDS
+001170*----------------------------------------------------------------
+001180 77  WS-TRANSIN-STATUS           PIC X(02) VALUE SPACES.
+001190     88  WS-TRANSIN-OK                     VALUE '00'.
+001200     88  WS-TRANSIN-EOF                     VALUE '10'.
+001210 77  WS-TRANSIN-RECORD-COUNT     PIC 9(07) COMP VALUE ZERO.
+001220 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+001230     88  WS-END-OF-TRANSIN                  VALUE 'Y'.
+001240 77  WS-RUNREG-STATUS            PIC X(02) VALUE SPACES.
+001250     88  WS-RUNREG-OK                       VALUE '00'.
+001260     88  WS-RUNREG-NOT-FOUND                VALUE '35'.
+001270 77  WS-CDT-TIME                 PIC 9(06) VALUE ZERO.
+001280 77  WS-BUSDATE-STATUS           PIC X(02) VALUE SPACES.
+001290     88  WS-BUSDATE-OK                      VALUE '00'.
+001300 77  WS-RESTCTL-STATUS           PIC X(02) VALUE SPACES.
+001310     88  WS-RESTCTL-OK                      VALUE '00'.
+001320 77  WS-RESTART-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001330     88  WS-END-OF-RESTCTL                  VALUE 'Y'.
+001340 77  WS-SKIP-TRANSIN-SWITCH      PIC X(01) VALUE 'N'.
+001350     88  WS-SKIP-TRANSIN                    VALUE 'Y'.
+001360 01  WS-STEP-TABLE.
+001370     05  WS-STEP-ENTRY OCCURS 10 TIMES
+001380                       INDEXED BY WS-STEP-IDX.
+001390         10  WS-STEP-NAME        PIC X(08).
+001400 77  WS-STEP-COUNT               PIC 9(02) COMP VALUE ZERO.
+001410 77  WS-STEP-TABLE-MAX           PIC 9(02) COMP VALUE 10.
+001420 77  WS-CHECK-STEP-NAME          PIC X(08) VALUE SPACES.
+001430 77  WS-STEP-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+001440     88  WS-STEP-FOUND                      VALUE 'Y'.
+001450 77  WS-SEARCH-IDX               PIC 9(02) COMP VALUE ZERO.
+001460 77  WS-RPTFILE-STATUS           PIC X(02) VALUE SPACES.
+001470     88  WS-RPTFILE-OK                      VALUE '00'.
+001480 77  WS-VALIDATION-FAILURE-COUNT PIC 9(07) COMP VALUE ZERO.
+001490 77  WS-RPT-COUNT-DISPLAY        PIC ZZZZZZ9.
+001500 01  WS-REPORT-LINE.
+001510     05  WS-RPT-LABEL            PIC X(40).
+001520     05  WS-RPT-VALUE            PIC X(20).
+001530     05  FILLER                  PIC X(72) VALUE SPACES.
+001540 77  WS-DISTLIST-STATUS          PIC X(02) VALUE SPACES.
+001550     88  WS-DISTLIST-OK                     VALUE '00'.
+001560 77  WS-DISTLIST-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001570     88  WS-END-OF-DISTLIST                 VALUE 'Y'.
+001580 77  WS-DISTLIST-RECORD-COUNT    PIC 9(07) COMP VALUE ZERO.
+001590 77  WS-RUN-MODE-PARM            PIC X(08) VALUE SPACES.
+001600     88  WS-RUN-MODE-IS-TEST                VALUE 'TEST'.
+001610     88  WS-RUN-MODE-IS-PROD                VALUE 'PROD'.
+001620     88  WS-RUN-MODE-IS-RESTART             VALUE 'RESTART'.
+001630     88  WS-RUN-MODE-IS-VALID
+001640         VALUES 'TEST' 'PROD' 'RESTART'.
+001650 77  WS-ABEND-CODE               PIC 9(04) VALUE ZERO.
+001660 77  WS-ABEND-REASON             PIC X(60) VALUE SPACES.
+001670 77  WS-ABEND-IN-PROGRESS-SWITCH PIC X(01) VALUE 'N'.
+001680     88  WS-ABEND-IN-PROGRESS               VALUE 'Y'.
+001690 77  WS-RESTORED-ENVIRONMENT     PIC X(04) VALUE SPACES.
+001700 77  WS-CHECK-RECORD-COUNT       PIC 9(07) COMP VALUE ZERO.
+001710*----------------------------------------------------------------
+001720* SHARED RUN-PARAMETER LAYOUT (BANNER TEXT, ENVIRONMENT, ETC.)
+001730*----------------------------------------------------------------
+001740     COPY RUNPARM.
+001750*
+001760 PROCEDURE DIVISION.
+001770*----------------------------------------------------------------
+001780 0000-MAINLINE.
+001790*----------------------------------------------------------------
+001800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001810     PERFORM 2000-PROCESS-TRANSIN THRU 2000-EXIT.
+001820     PERFORM 2300-PROCESS-DISTLIST THRU 2300-EXIT.
+001830     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001840     STOP RUN.
+001850*----------------------------------------------------------------
+001860 1000-INITIALIZE.
+001870*----------------------------------------------------------------
+001880     PERFORM 1010-ACCEPT-RUN-MODE THRU 1010-EXIT.
+001890     PERFORM 1020-READ-BUSINESS-DATE THRU 1020-EXIT.
+001900     PERFORM 1030-LOAD-RESTART-CTL THRU 1030-EXIT.
+001910     DISPLAY RP-BANNER-TEXT.
+001920     DISPLAY 'HELLOWORLD - RUN MODE      = ' WS-RUN-MODE-PARM.
+001930     DISPLAY 'HELLOWORLD - ENVIRONMENT   = ' RP-ENVIRONMENT.
+001940     DISPLAY 'HELLOWORLD - BUSINESS DATE = ' RP-RUN-DATE.
+001950     DISPLAY 'HELLOWORLD - OPERATOR ID   = ' RP-OPERATOR-ID.
+001960     MOVE 'TRANSIN' TO WS-CHECK-STEP-NAME.
+001970     PERFORM 2055-STEP-ALREADY-DONE THRU 2055-EXIT.
+001980     IF WS-STEP-FOUND
+001990         SET WS-SKIP-TRANSIN TO TRUE
+002000         DISPLAY 'HELLOWORLD - RESTART: TRANSIN STEP ALREADY '
+002010             'COMPLETE, SKIPPING'
+002020     ELSE
+002030         OPEN INPUT TRANSACTION-IN
+002040         IF NOT WS-TRANSIN-OK
+002050             MOVE 12 TO WS-ABEND-CODE
+002060             STRING 'TRANSACTION-IN OPEN FAILED, FILE STATUS = '
+002070                 WS-TRANSIN-STATUS DELIMITED BY SIZE
+002080                 INTO WS-ABEND-REASON
+002090             GO TO 9999-ABEND-RTN
+002100         END-IF
+002110         PERFORM 2100-READ-TRANSIN THRU 2100-EXIT
+002120         IF WS-END-OF-TRANSIN
+002130             MOVE 8 TO WS-ABEND-CODE
+002140             MOVE 'TRANSACTION-IN IS EMPTY, CYCLE STOPPED'
+002150                 TO WS-ABEND-REASON
+002160             ADD 1 TO WS-VALIDATION-FAILURE-COUNT
+002170             GO TO 9999-ABEND-RTN
+002180         END-IF
+002190     END-IF.
+002200 1000-EXIT.
+002210     EXIT.
+002220*----------------------------------------------------------------
+002230 1010-ACCEPT-RUN-MODE.
+002240*----------------------------------------------------------------
+002250     ACCEPT WS-RUN-MODE-PARM FROM COMMAND-LINE.
+002260     IF WS-RUN-MODE-PARM = SPACES
+002270         MOVE 'TEST' TO WS-RUN-MODE-PARM
+002280     END-IF.
+002290     IF NOT WS-RUN-MODE-IS-VALID
+002300         DISPLAY 'HELLOWORLD - INVALID RUN MODE, DEFAULTING TO '
+002310             'TEST: ' WS-RUN-MODE-PARM
+002320         MOVE 'TEST' TO WS-RUN-MODE-PARM
+002330     END-IF.
+002340     IF WS-RUN-MODE-IS-PROD
+002350         MOVE 'PROD' TO RP-ENVIRONMENT
+002360     ELSE
+002370         MOVE 'TEST' TO RP-ENVIRONMENT
+002380     END-IF.
+002390 1010-EXIT.
+002400     EXIT.
+002410*----------------------------------------------------------------
+002420 1020-READ-BUSINESS-DATE.
+002430*----------------------------------------------------------------
+002440     OPEN INPUT BUSINESS-DATE-FILE.
+002450     IF NOT WS-BUSDATE-OK
+002460         MOVE 12 TO WS-ABEND-CODE
+002470         MOVE 'BUSINESS-DATE-FILE OPEN FAILED'
+002480             TO WS-ABEND-REASON
+002490         GO TO 9999-ABEND-RTN
+002500     END-IF.
+002510     READ BUSINESS-DATE-FILE
+002520         AT END
+002530             MOVE 12 TO WS-ABEND-CODE
+002540             MOVE 'BUSINESS-DATE-FILE IS EMPTY'
+002550                 TO WS-ABEND-REASON
+002560             GO TO 9999-ABEND-RTN
+002570     END-READ.
+002580     CLOSE BUSINESS-DATE-FILE.
+002590     IF BD-CURRENT-BUSINESS-DATE NOT > BD-LAST-SUCCESSFUL-RUN-DATE
+002600         MOVE 20 TO WS-ABEND-CODE
+002610         STRING 'BUSINESS DATE NOT ADVANCED - CLOSE OF DAY MAY '
+002620             'NOT HAVE RUN' DELIMITED BY SIZE
+002630             INTO WS-ABEND-REASON
+002640         ADD 1 TO WS-VALIDATION-FAILURE-COUNT
+002650         GO TO 9999-ABEND-RTN
+002660     END-IF.
+002670     MOVE BD-CURRENT-BUSINESS-DATE TO RP-RUN-DATE.
+002680 1020-EXIT.
+002690     EXIT.
+002700*----------------------------------------------------------------
+002710 1030-LOAD-RESTART-CTL.
+002720*----------------------------------------------------------------
+002730     IF WS-RUN-MODE-IS-RESTART
+002740         OPEN INPUT RESTART-CTL-FILE
+002750         IF WS-RESTCTL-OK
+002760             PERFORM 1035-LOAD-RESTART-REC THRU 1035-EXIT
+002770                 UNTIL WS-END-OF-RESTCTL
+002780             CLOSE RESTART-CTL-FILE
+002790             IF WS-RESTORED-ENVIRONMENT NOT = SPACES
+002800                 MOVE WS-RESTORED-ENVIRONMENT TO RP-ENVIRONMENT
+002810             END-IF
+002820         ELSE
+002830             DISPLAY 'HELLOWORLD - NO PRIOR RESTART-CTL FOUND, '
+002840                 'STARTING FROM THE TOP'
+002850         END-IF
+002860     ELSE
+002870         OPEN OUTPUT RESTART-CTL-FILE
+002880         CLOSE RESTART-CTL-FILE
+002890     END-IF.
+002900 1030-EXIT.
+002910     EXIT.
+002920*----------------------------------------------------------------
+002930 1035-LOAD-RESTART-REC.
+002940*----------------------------------------------------------------
+002950     READ RESTART-CTL-FILE
+002960         AT END
+002970             MOVE 'Y' TO WS-RESTART-EOF-SWITCH
+002980         NOT AT END
+002990             IF RC-STEP-DATE = RP-RUN-DATE
+003000                 IF WS-RESTORED-ENVIRONMENT = SPACES
+003010                     MOVE RC-ENVIRONMENT
+003020                         TO WS-RESTORED-ENVIRONMENT
+003030                 END-IF
+003040                 IF RC-STEP-NAME = 'TRANSIN'
+003050                     MOVE RC-RECORD-COUNT
+003060                         TO WS-TRANSIN-RECORD-COUNT
+003070                 END-IF
+003080                 IF RC-STEP-NAME = 'DISTLIST'
+003090                     MOVE RC-RECORD-COUNT
+003100                         TO WS-DISTLIST-RECORD-COUNT
+003110                 END-IF
+003120                 IF WS-STEP-COUNT < WS-STEP-TABLE-MAX
+003130                     ADD 1 TO WS-STEP-COUNT
+003140                     MOVE RC-STEP-NAME
+003150                         TO WS-STEP-NAME(WS-STEP-COUNT)
+003160                 ELSE
+003170                     DISPLAY 'HELLOWORLD - RESTART-CTL-FILE HAS '
+003180                         'MORE STEPS THAN THE STEP TABLE HOLDS, '
+003190                         'REMAINING ENTRIES IGNORED'
+003200                 END-IF
+003210             END-IF
+003220     END-READ.
+003230 1035-EXIT.
+003240     EXIT.
+003250*----------------------------------------------------------------
+003260 2000-PROCESS-TRANSIN.
+003270*----------------------------------------------------------------
+003280     IF NOT WS-SKIP-TRANSIN
+003290         PERFORM 2100-READ-TRANSIN THRU 2100-EXIT
+003300             UNTIL WS-END-OF-TRANSIN
+003310         MOVE 'TRANSIN' TO WS-CHECK-STEP-NAME
+003315         MOVE WS-TRANSIN-RECORD-COUNT TO WS-CHECK-RECORD-COUNT
+003320         PERFORM 9150-WRITE-CHECKPOINT THRU 9150-EXIT
+003330     END-IF.
+003340 2000-EXIT.
+003350     EXIT.
+003360*----------------------------------------------------------------
+003370 2055-STEP-ALREADY-DONE.
+003380*----------------------------------------------------------------
+003390     MOVE 'N' TO WS-STEP-FOUND-SWITCH.
+003400     PERFORM 2056-COMPARE-STEP-ENTRY THRU 2056-EXIT
+003410         VARYING WS-SEARCH-IDX FROM 1 BY 1
+003420         UNTIL WS-SEARCH-IDX > WS-STEP-COUNT
+003430            OR WS-STEP-FOUND.
+003440 2055-EXIT.
+003450     EXIT.
+003460*----------------------------------------------------------------
+003470 2056-COMPARE-STEP-ENTRY.
+003480*----------------------------------------------------------------
+003490     IF WS-STEP-NAME(WS-SEARCH-IDX) = WS-CHECK-STEP-NAME
+003500         SET WS-STEP-FOUND TO TRUE
+003510     END-IF.
+003520 2056-EXIT.
+003530     EXIT.
+003540*----------------------------------------------------------------
+003550 2100-READ-TRANSIN.
+003560*----------------------------------------------------------------
+003570     READ TRANSACTION-IN
+003580         AT END
+003590             MOVE 'Y' TO WS-EOF-SWITCH
+003600         NOT AT END
+003610             ADD 1 TO WS-TRANSIN-RECORD-COUNT
+003620     END-READ.
+003630 2100-EXIT.
+003640     EXIT.
+003650*----------------------------------------------------------------
+003660 2300-PROCESS-DISTLIST.
+003670*----------------------------------------------------------------
+003680     MOVE 'DISTLIST' TO WS-CHECK-STEP-NAME.
+003690     PERFORM 2055-STEP-ALREADY-DONE THRU 2055-EXIT.
+003700     IF WS-STEP-FOUND
+003710         DISPLAY 'HELLOWORLD - RESTART: DISTLIST STEP ALREADY '
+003720             'COMPLETE, SKIPPING'
+003730     ELSE
+003740         OPEN INPUT DISTRIB-LIST-FILE
+003750         IF NOT WS-DISTLIST-OK
+003760             MOVE 14 TO WS-ABEND-CODE
+003770             STRING 'DISTLIST OPEN FAILED, FILE STATUS = '
+003780                 WS-DISTLIST-STATUS DELIMITED BY SIZE
+003790                 INTO WS-ABEND-REASON
+003800             GO TO 9999-ABEND-RTN
+003810         END-IF
+003820         PERFORM 2310-READ-DISTLIST THRU 2310-EXIT
+003830             UNTIL WS-END-OF-DISTLIST
+003840         CLOSE DISTRIB-LIST-FILE
+003850         MOVE 'DISTLIST' TO WS-CHECK-STEP-NAME
+003855         MOVE WS-DISTLIST-RECORD-COUNT TO WS-CHECK-RECORD-COUNT
+003860         PERFORM 9150-WRITE-CHECKPOINT THRU 9150-EXIT
+003870     END-IF.
+003880 2300-EXIT.
+003890     EXIT.
+003900*----------------------------------------------------------------
+003910 2310-READ-DISTLIST.
+003920*----------------------------------------------------------------
+003930     READ DISTRIB-LIST-FILE
+003940         AT END
+003950             MOVE 'Y' TO WS-DISTLIST-EOF-SWITCH
+003960         NOT AT END
+003970             ADD 1 TO WS-DISTLIST-RECORD-COUNT
+003980             IF DL-ROUTE-ACTIVE
+003990                 DISPLAY 'HELLOWORLD - SITE ' DL-SITE-CODE ' - '
+004000                     DL-SITE-MESSAGE
+004010             END-IF
+004020     END-READ.
+004030 2310-EXIT.
+004040     EXIT.
+004050*----------------------------------------------------------------
+004060 9000-TERMINATE.
+004070*----------------------------------------------------------------
+004080     IF NOT WS-SKIP-TRANSIN
+004090         CLOSE TRANSACTION-IN
+004100         DISPLAY 'HELLOWORLD - TRANSACTION-IN RECORDS READ = '
+004110             WS-TRANSIN-RECORD-COUNT
+004120     END-IF.
+004130     PERFORM 9100-WRITE-RUN-REGISTER THRU 9100-EXIT.
+004140     PERFORM 9200-PRODUCE-REPORT THRU 9200-EXIT.
+004150 9000-EXIT.
+004160     EXIT.
+004170*----------------------------------------------------------------
+004180 9100-WRITE-RUN-REGISTER.
+004190*----------------------------------------------------------------
+004200     ACCEPT WS-CDT-TIME FROM TIME.
+004210     OPEN EXTEND RUN-REGISTER.
+004220     IF WS-RUNREG-NOT-FOUND
+004230         OPEN OUTPUT RUN-REGISTER
+004240     END-IF.
+004250     IF NOT WS-RUNREG-OK
+004260         DISPLAY 'HELLOWORLD - RUN-REGISTER OPEN FAILED, FILE '
+004270             'STATUS = ' WS-RUNREG-STATUS
+004280         IF NOT WS-ABEND-IN-PROGRESS
+004290             MOVE 22 TO WS-ABEND-CODE
+004300             GO TO 9999-ABEND-RTN
+004310         END-IF
+004320         GO TO 9100-EXIT
+004330     END-IF.
+004340     MOVE RP-RUN-DATE       TO RR-RUN-DATE.
+004350     MOVE WS-CDT-TIME       TO RR-RUN-TIME.
+004360     MOVE RP-JOB-NAME       TO RR-JOB-NAME.
+004370     MOVE RETURN-CODE       TO RR-RETURN-CODE.
+004380     MOVE RP-OPERATOR-ID    TO RR-OPERATOR-ID.
+004390     WRITE RUN-REG-RECORD.
+004400     CLOSE RUN-REGISTER.
+004410 9100-EXIT.
+004420     EXIT.
+004430*----------------------------------------------------------------
+004440 9150-WRITE-CHECKPOINT.
+004450*----------------------------------------------------------------
+004460     OPEN EXTEND RESTART-CTL-FILE.
+004470     IF NOT WS-RESTCTL-OK
+004480         MOVE 24 TO WS-ABEND-CODE
+004490         STRING 'RESTART-CTL-FILE OPEN FAILED, FILE STATUS = '
+004500             WS-RESTCTL-STATUS DELIMITED BY SIZE
+004510             INTO WS-ABEND-REASON
+004520         GO TO 9999-ABEND-RTN
+004530     END-IF.
+004540     MOVE WS-CHECK-STEP-NAME TO RC-STEP-NAME.
+004550     SET RC-STEP-COMPLETE TO TRUE.
+004560     MOVE RP-RUN-DATE TO RC-STEP-DATE.
+004570     MOVE RP-ENVIRONMENT TO RC-ENVIRONMENT.
+004575     MOVE WS-CHECK-RECORD-COUNT TO RC-RECORD-COUNT.
+004580     ACCEPT WS-CDT-TIME FROM TIME.
+004590     MOVE WS-CDT-TIME TO RC-STEP-TIME.
+004600     WRITE RESTART-CTL-RECORD.
+004610     CLOSE RESTART-CTL-FILE.
+004620 9150-EXIT.
+004630     EXIT.
+004640*----------------------------------------------------------------
+004650 9200-PRODUCE-REPORT.
+004660*----------------------------------------------------------------
+004670     OPEN OUTPUT REPORT-FILE.
+004680     IF NOT WS-RPTFILE-OK
+004690         DISPLAY 'HELLOWORLD - REPORT-FILE OPEN FAILED, FILE '
+004700             'STATUS = ' WS-RPTFILE-STATUS
+004710         IF NOT WS-ABEND-IN-PROGRESS
+004720             MOVE 26 TO WS-ABEND-CODE
+004730             GO TO 9999-ABEND-RTN
+004740         END-IF
+004750         GO TO 9200-EXIT
+004760     END-IF.
+004770     MOVE SPACES TO WS-REPORT-LINE.
+004780     MOVE 'HELLOWORLD NIGHTLY CYCLE CONTROL REPORT'
+004790         TO WS-RPT-LABEL.
+004800     MOVE WS-REPORT-LINE TO REPORT-LINE.
+004810     WRITE REPORT-LINE.
+004820     MOVE SPACES TO WS-REPORT-LINE.
+004830     MOVE 'JOB NAME'          TO WS-RPT-LABEL.
+004840     MOVE RP-JOB-NAME         TO WS-RPT-VALUE.
+004850     MOVE WS-REPORT-LINE TO REPORT-LINE.
+004860     WRITE REPORT-LINE.
+004870     MOVE SPACES TO WS-REPORT-LINE.
+004880     MOVE 'ENVIRONMENT'       TO WS-RPT-LABEL.
+004890     MOVE RP-ENVIRONMENT      TO WS-RPT-VALUE.
+004900     MOVE WS-REPORT-LINE TO REPORT-LINE.
+004910     WRITE REPORT-LINE.
+004920     MOVE SPACES TO WS-REPORT-LINE.
+004930     MOVE 'RUN MODE'          TO WS-RPT-LABEL.
+004940     MOVE WS-RUN-MODE-PARM    TO WS-RPT-VALUE.
+004950     MOVE WS-REPORT-LINE TO REPORT-LINE.
+004960     WRITE REPORT-LINE.
+004970     MOVE SPACES TO WS-REPORT-LINE.
+004980     MOVE 'BUSINESS DATE'     TO WS-RPT-LABEL.
+004990     MOVE RP-RUN-DATE         TO WS-RPT-VALUE.
+005000     MOVE WS-REPORT-LINE TO REPORT-LINE.
+005010     WRITE REPORT-LINE.
+005020     MOVE SPACES TO WS-REPORT-LINE.
+005030     MOVE 'OPERATOR ID'        TO WS-RPT-LABEL.
+005040     MOVE RP-OPERATOR-ID       TO WS-RPT-VALUE.
+005050     MOVE WS-REPORT-LINE TO REPORT-LINE.
+005060     WRITE REPORT-LINE.
+005070     MOVE SPACES TO WS-REPORT-LINE.
+005080     MOVE WS-TRANSIN-RECORD-COUNT TO WS-RPT-COUNT-DISPLAY.
+005090     MOVE 'TRANSACTION-IN RECORDS READ' TO WS-RPT-LABEL.
+005100     MOVE WS-RPT-COUNT-DISPLAY    TO WS-RPT-VALUE.
+005110     MOVE WS-REPORT-LINE TO REPORT-LINE.
+005120     WRITE REPORT-LINE.
+005130     MOVE SPACES TO WS-REPORT-LINE.
+005140     MOVE WS-VALIDATION-FAILURE-COUNT TO WS-RPT-COUNT-DISPLAY.
+005150     MOVE 'VALIDATION FAILURES'       TO WS-RPT-LABEL.
+005160     MOVE WS-RPT-COUNT-DISPLAY        TO WS-RPT-VALUE.
+005170     MOVE WS-REPORT-LINE TO REPORT-LINE.
+005180     WRITE REPORT-LINE.
+005190     MOVE SPACES TO WS-REPORT-LINE.
+005200     MOVE WS-DISTLIST-RECORD-COUNT TO WS-RPT-COUNT-DISPLAY.
+005210     MOVE 'DISTRIBUTION SITES PROCESSED' TO WS-RPT-LABEL.
+005220     MOVE WS-RPT-COUNT-DISPLAY         TO WS-RPT-VALUE.
+005230     MOVE WS-REPORT-LINE TO REPORT-LINE.
+005240     WRITE REPORT-LINE.
+005250     CLOSE REPORT-FILE.
+005260 9200-EXIT.
+005270     EXIT.
+005280*----------------------------------------------------------------
+005290 9999-ABEND-RTN.
+005300*----------------------------------------------------------------
+005310     SET WS-ABEND-IN-PROGRESS TO TRUE.
+005320     IF WS-ABEND-CODE = ZERO
+005330         MOVE 16 TO WS-ABEND-CODE
+005340     END-IF.
+005350     DISPLAY 'HELLOWORLD - ABNORMAL TERMINATION, RC = '
+005360         WS-ABEND-CODE ' - ' WS-ABEND-REASON.
+005370     MOVE WS-ABEND-CODE TO RETURN-CODE.
+005380     PERFORM 9100-WRITE-RUN-REGISTER THRU 9100-EXIT.
+005390     PERFORM 9200-PRODUCE-REPORT THRU 9200-EXIT.
+005400     STOP RUN.
+005410 9999-EXIT.
+005420     EXIT.
